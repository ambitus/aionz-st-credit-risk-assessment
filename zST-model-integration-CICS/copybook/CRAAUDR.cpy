@@ -0,0 +1,43 @@
+      ******************************************************************
+      * CRAAUDR - CREDIT RISK AUDIT RECORD LAYOUT
+      *
+      * ONE OCCURRENCE IS WRITTEN TO THE CRAAUDIT FILE FOR EVERY
+      * SCORING REQUEST CRAURL MAKES, SO A LENDING DECISION CAN BE
+      * RECONSTRUCTED FOR A DISPUTE OR A REGULATORY EXAM.
+      *
+      * CRA-AUDIT-TASKN/CRA-AUDIT-SEQ MAKE THE KEY UNIQUE ON THEIR OWN
+      * - SESSTOKEN MAY BE BLANK (A REQUEST THAT NEVER GOT A SESSION
+      * OPENED) AND THE TIMESTAMP ONLY RESOLVES TO THE SECOND, SO
+      * NEITHER CAN BE RELIED ON TO TELL TWO REQUESTS APART BY ITSELF.
+      * CRA-AUDIT-TASKN (FROM EIBTASKN) TELLS TWO CONCURRENT TASKS
+      * APART; CRA-AUDIT-SEQ TELLS APART MULTIPLE RECORDS WRITTEN BY
+      * THE SAME TASK, WIDE ENOUGH THAT AN OVERNIGHT CRAB BATCH RUN
+      * CLEARING THE CRAAPPL BACKLOG CANNOT WRAP IT BACK TO A SEQUENCE
+      * NUMBER ALREADY USED EARLIER IN THE SAME RUN.
+      *
+      * CRA-AUDIT-REQUEST-JSON IS SIZED TO MATCH CRAURL'S WS-FROM, THE
+      * FIELD IT'S MOVED FROM - THE FULL 11-FIELD JSON BODY CRAURL
+      * BUILDS ROUTINELY RUNS WELL PAST THE OLD 250-BYTE WIDTH.
+      ******************************************************************
+       01  CRA-AUDIT-RECORD.
+           05  CRA-AUDIT-KEY.
+               10  CRA-AUDIT-APPLID       PIC X(08).
+               10  CRA-AUDIT-SESSTOKEN    PIC X(08).
+               10  CRA-AUDIT-TIMESTAMP.
+                   15  CRA-AUDIT-DATE     PIC X(08).
+                   15  CRA-AUDIT-TIME     PIC X(06).
+               10  CRA-AUDIT-TASKN        PIC 9(07).
+               10  CRA-AUDIT-SEQ          PIC 9(06).
+           05  CRA-AUDIT-REQUEST-JSON     PIC X(500).
+           05  CRA-AUDIT-RESPONSE-JSON    PIC X(500).
+           05  CRA-AUDIT-OWNERSHIP        PIC X(20).
+           05  CRA-AUDIT-LOAN-INTENT      PIC X(20).
+           05  CRA-AUDIT-LOAN-STATUS      PIC X(25).
+           05  CRA-AUDIT-PROBABILITY-0    PIC X(10).
+           05  CRA-AUDIT-PROBABILITY-1    PIC X(10).
+           05  CRA-AUDIT-RISK-BAND        PIC X(10).
+           05  CRA-AUDIT-MODEL            PIC X(25).
+           05  CRA-AUDIT-VERSION          PIC X(25).
+           05  CRA-AUDIT-OUTPUTS          PIC X(25).
+           05  CRA-AUDIT-DATATYPE         PIC X(25).
+           05  CRA-AUDIT-SHAPE            PIC X(25).
