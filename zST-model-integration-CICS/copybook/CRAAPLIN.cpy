@@ -0,0 +1,22 @@
+      ******************************************************************
+      * CRAAPLIN - APPLICANT INPUT LAYOUT
+      *
+      * COMMON LAYOUT FOR ONE CREDIT-RISK APPLICANT'S INPUT FEATURES.
+      * SHARED BY:
+      *   - CRAURL    (COMMAREA PASSED IN FROM THE ORIGINATING
+      *                TRANSACTION'S BMS SCREEN)
+      *   - CRAAPPL   (BATCH QUEUE FILE OF PENDING APPLICATIONS, ONE
+      *                CRA-APPL-DATA OCCURRENCE PER RECORD)
+      ******************************************************************
+       01  CRA-APPL-DATA.
+           05  CRA-APPL-AGE              PIC X(03).
+           05  CRA-APPL-INCOME           PIC X(08).
+           05  CRA-APPL-OWNERSHIP        PIC X(20).
+           05  CRA-APPL-EMP-LENGTH       PIC X(03).
+           05  CRA-APPL-LOAN-INTENT      PIC X(20).
+           05  CRA-APPL-LOAN-AMT         PIC X(10).
+           05  CRA-APPL-PERC-INCOME      PIC X(10).
+           05  CRA-APPL-LOAN-GRADE       PIC X(01).
+           05  CRA-APPL-LOAN-RATE        PIC X(06).
+           05  CRA-APPL-DEFAULT-ONFILE   PIC X(01).
+           05  CRA-APPL-HIST-LEN         PIC X(02).
