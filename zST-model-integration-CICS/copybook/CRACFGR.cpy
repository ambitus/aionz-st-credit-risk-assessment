@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CRACFGR - MODEL HOST/PORT RUNTIME CONFIGURATION LAYOUT
+      *
+      * WRITTEN TO THE CRACFG TS QUEUE BY OPS (OR A ONE-TIME SETUP
+      * UTILITY) SO CRAURL CAN BE POINTED AT A DIFFERENT MODEL ENDPOINT
+      * - DR, A NEWER MODEL VERSION, ETC. - WITHOUT A RECOMPILE.
+      * CRA-CFG-CIPHER IS THE TLS CIPHER SUITE(S) TO OPEN THE SESSION
+      * WITH, AS CONCATENATED 4-HEX-DIGIT CODES. LEAVE IT BLANK TO
+      * KEEP CRAURL'S COMPILED-IN DEFAULT.
+      ******************************************************************
+       01  CRA-CFG-RECORD.
+           05  CRA-CFG-HOST           PIC X(17).
+           05  CRA-CFG-PORT           PIC 9(05).
+           05  CRA-CFG-CIPHER         PIC X(32).
