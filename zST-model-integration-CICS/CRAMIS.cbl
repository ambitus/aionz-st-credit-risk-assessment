@@ -0,0 +1,411 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRAMIS.
+
+      * AUTHOR - MAHALAKSHMI V************************************
+      *
+      * DAILY MIS EXTRACT OVER CRAAUDIT (THE SCORING-DECISION AUDIT
+      * TRAIL CRAURL WRITES). SUMMARIZES HOW MANY DECISIONS LANDED
+      * HIGH/MEDIUM/LOW RISK, BROKEN OUT BY HOME OWNERSHIP AND BY LOAN
+      * INTENT, SO THE LENDING DESK CAN SEE WHERE RISK IS CONCENTRATING
+      * WITHOUT QUERYING THE AUDIT FILE DIRECTLY.
+      ************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRAAUDIT  ASSIGN TO CRAAUDIT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CRA-AUDIT-KEY
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CRAMISRPT ASSIGN TO CRAMISRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CRAAUDIT
+           RECORD CONTAINS 1263 CHARACTERS.
+       COPY CRAAUDR.
+
+       FD  CRAMISRPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS-GROUP.
+         03  WS-AUDIT-FILE-STATUS       pic x(2).
+            88  WS-AUDIT-OK                 value '00'.
+            88  WS-AUDIT-EOF                value '10'.
+         03  WS-RPT-FILE-STATUS         pic x(2).
+            88  WS-RPT-OK                   value '00'.
+
+       01  WS-CTL.
+         03  WS-READ-SW                 pic x(1).
+            88  WS-READ-MORE                value 'Y'.
+            88  WS-READ-DONE                value 'N'.
+         03  WS-TOTAL-CNT               pic 9(07) COMP-3 value 0.
+         03  WS-TOTAL-HIGH              pic 9(07) COMP-3 value 0.
+         03  WS-TOTAL-MEDIUM            pic 9(07) COMP-3 value 0.
+         03  WS-TOTAL-LOW               pic 9(07) COMP-3 value 0.
+         03  WS-TABLE-ADD-SW            pic x(1).
+            88  WS-TABLE-ADD-OK             value 'Y'.
+            88  WS-TABLE-ADD-FULL           value 'N'.
+
+      * ONE SUMMARY ROW PER DISTINCT HOME-OWNERSHIP OR LOAN-INTENT
+      * VALUE SEEN ON THE AUDIT FILE. THE APPLICANT-FEATURE SET THIS
+      * MODEL USES HAS A SMALL, FIXED SET OF CATEGORIES, SO A TABLE
+      * THIS SIZE COVERS IT WITH ROOM TO SPARE.
+       01  WS-OWNERSHIP-TABLE.
+         03  WS-OWN-COUNT               pic 9(4) BINARY value 0.
+         03  WS-OWN-ENTRY OCCURS 20 TIMES INDEXED BY WS-OWN-IDX.
+            05  WS-OWN-NAME                pic x(20).
+            05  WS-OWN-HIGH-CNT            pic 9(07) COMP-3.
+            05  WS-OWN-MEDIUM-CNT          pic 9(07) COMP-3.
+            05  WS-OWN-LOW-CNT             pic 9(07) COMP-3.
+
+       01  WS-INTENT-TABLE.
+         03  WS-INTENT-COUNT            pic 9(4) BINARY value 0.
+         03  WS-INTENT-ENTRY OCCURS 20 TIMES INDEXED BY WS-INTENT-IDX.
+            05  WS-INTENT-NAME             pic x(20).
+            05  WS-INTENT-HIGH-CNT         pic 9(07) COMP-3.
+            05  WS-INTENT-MEDIUM-CNT       pic 9(07) COMP-3.
+            05  WS-INTENT-LOW-CNT          pic 9(07) COMP-3.
+
+       01  WS-RPT-WORK.
+         03  WS-RPT-PCT                 pic 999v99.
+         03  WS-RPT-PCT-EDIT            pic zz9.99.
+         03  WS-RPT-TOTAL-EDIT          pic zzzzzz9.
+         03  WS-RPT-HIGH-EDIT           pic zzzzzz9.
+         03  WS-RPT-MEDIUM-EDIT         pic zzzzzz9.
+         03  WS-RPT-LOW-EDIT            pic zzzzzz9.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-BUILD-SUMMARY UNTIL WS-READ-DONE.
+           PERFORM 3000-WRITE-REPORT.
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *****************
+       1000-INITIALIZE.
+      *****************
+
+           OPEN INPUT CRAAUDIT.
+           IF NOT WS-AUDIT-OK
+              DISPLAY 'CRAMIS - UNABLE TO OPEN CRAAUDIT, STATUS = '
+                      WS-AUDIT-FILE-STATUS
+              GO TO 9900-ABORT
+           END-IF.
+
+           OPEN OUTPUT CRAMISRPT.
+           IF NOT WS-RPT-OK
+              DISPLAY 'CRAMIS - UNABLE TO OPEN CRAMISRPT, STATUS = '
+                      WS-RPT-FILE-STATUS
+              GO TO 9900-ABORT
+           END-IF.
+
+           SET WS-READ-MORE TO TRUE.
+           PERFORM 1100-READ-AUDIT.
+
+       1000-INITIALIZE-END. EXIT.
+
+      *****************
+       1100-READ-AUDIT.
+      *****************
+
+           READ CRAAUDIT NEXT RECORD
+               AT END SET WS-READ-DONE TO TRUE
+           END-READ.
+
+       1100-READ-AUDIT-END. EXIT.
+
+      *****************
+       2000-BUILD-SUMMARY.
+      *****************
+
+           ADD 1 TO WS-TOTAL-CNT.
+
+           EVALUATE TRUE
+               WHEN CRA-AUDIT-RISK-BAND = 'HIGH'
+                  ADD 1 TO WS-TOTAL-HIGH
+               WHEN CRA-AUDIT-RISK-BAND = 'MEDIUM'
+                  ADD 1 TO WS-TOTAL-MEDIUM
+               WHEN OTHER
+                  ADD 1 TO WS-TOTAL-LOW
+           END-EVALUATE.
+
+           PERFORM 2100-FIND-OWNERSHIP-ROW.
+           PERFORM 2200-FIND-INTENT-ROW.
+
+           PERFORM 1100-READ-AUDIT.
+
+       2000-BUILD-SUMMARY-END. EXIT.
+
+      *****************
+       2100-FIND-OWNERSHIP-ROW.
+      *****************
+      * LOCATES THIS RECORD'S HOME-OWNERSHIP ROW IN WS-OWNERSHIP-TABLE,
+      * ADDING A NEW ROW THE FIRST TIME A VALUE IS SEEN, THEN BUMPS
+      * THE COUNTER FOR ITS RISK BAND. IF A 21ST DISTINCT VALUE TURNS
+      * UP (DIRTY DATA - CASE OR WHITESPACE VARIANTS) 2110 REFUSES THE
+      * ADD AND WE SKIP THE PER-ROW BREAKOUT FOR IT RATHER THAN WRITE
+      * PAST THE TABLE'S DECLARED 20 ENTRIES - IT STILL COUNTS TOWARD
+      * WS-TOTAL-CNT AND THE OVERALL HIGH/MEDIUM/LOW TOTALS IN
+      * 2000-BUILD-SUMMARY, JUST NOT BROKEN OUT BY OWNERSHIP.
+
+           SET WS-OWN-IDX TO 1.
+           SEARCH WS-OWN-ENTRY
+               AT END PERFORM 2110-ADD-OWNERSHIP-ROW
+               WHEN WS-OWN-NAME(WS-OWN-IDX) = CRA-AUDIT-OWNERSHIP
+                  SET WS-TABLE-ADD-OK TO TRUE
+           END-SEARCH.
+
+           IF WS-TABLE-ADD-OK
+              EVALUATE TRUE
+                  WHEN CRA-AUDIT-RISK-BAND = 'HIGH'
+                     ADD 1 TO WS-OWN-HIGH-CNT(WS-OWN-IDX)
+                  WHEN CRA-AUDIT-RISK-BAND = 'MEDIUM'
+                     ADD 1 TO WS-OWN-MEDIUM-CNT(WS-OWN-IDX)
+                  WHEN OTHER
+                     ADD 1 TO WS-OWN-LOW-CNT(WS-OWN-IDX)
+              END-EVALUATE
+           END-IF.
+
+       2100-FIND-OWNERSHIP-ROW-END. EXIT.
+
+      *****************
+       2110-ADD-OWNERSHIP-ROW.
+      *****************
+
+           IF WS-OWN-COUNT < 20
+              ADD 1 TO WS-OWN-COUNT
+              SET WS-OWN-IDX TO WS-OWN-COUNT
+              MOVE CRA-AUDIT-OWNERSHIP  TO WS-OWN-NAME(WS-OWN-IDX)
+              MOVE 0                   TO WS-OWN-HIGH-CNT(WS-OWN-IDX)
+                                          WS-OWN-MEDIUM-CNT(WS-OWN-IDX)
+                                          WS-OWN-LOW-CNT(WS-OWN-IDX)
+              SET WS-TABLE-ADD-OK TO TRUE
+           ELSE
+              SET WS-TABLE-ADD-FULL TO TRUE
+              DISPLAY 'CRAMIS - WS-OWNERSHIP-TABLE FULL, NO BREAKOUT '
+                      'FOR ' CRA-AUDIT-OWNERSHIP
+           END-IF.
+
+       2110-ADD-OWNERSHIP-ROW-END. EXIT.
+
+      *****************
+       2200-FIND-INTENT-ROW.
+      *****************
+      * SAME IDEA AS 2100-FIND-OWNERSHIP-ROW, KEYED ON LOAN INTENT,
+      * INCLUDING THE SAME REFUSAL OF A 21ST DISTINCT VALUE.
+
+           SET WS-INTENT-IDX TO 1.
+           SEARCH WS-INTENT-ENTRY
+               AT END PERFORM 2210-ADD-INTENT-ROW
+               WHEN WS-INTENT-NAME(WS-INTENT-IDX)
+                    = CRA-AUDIT-LOAN-INTENT
+                  SET WS-TABLE-ADD-OK TO TRUE
+           END-SEARCH.
+
+           IF WS-TABLE-ADD-OK
+              EVALUATE TRUE
+                  WHEN CRA-AUDIT-RISK-BAND = 'HIGH'
+                     ADD 1 TO WS-INTENT-HIGH-CNT(WS-INTENT-IDX)
+                  WHEN CRA-AUDIT-RISK-BAND = 'MEDIUM'
+                     ADD 1 TO WS-INTENT-MEDIUM-CNT(WS-INTENT-IDX)
+                  WHEN OTHER
+                     ADD 1 TO WS-INTENT-LOW-CNT(WS-INTENT-IDX)
+              END-EVALUATE
+           END-IF.
+
+       2200-FIND-INTENT-ROW-END. EXIT.
+
+      *****************
+       2210-ADD-INTENT-ROW.
+      *****************
+
+           IF WS-INTENT-COUNT < 20
+              ADD 1 TO WS-INTENT-COUNT
+              SET WS-INTENT-IDX TO WS-INTENT-COUNT
+              MOVE CRA-AUDIT-LOAN-INTENT
+                                  TO WS-INTENT-NAME(WS-INTENT-IDX)
+              MOVE 0         TO WS-INTENT-HIGH-CNT(WS-INTENT-IDX)
+                                WS-INTENT-MEDIUM-CNT(WS-INTENT-IDX)
+                                WS-INTENT-LOW-CNT(WS-INTENT-IDX)
+              SET WS-TABLE-ADD-OK TO TRUE
+           ELSE
+              SET WS-TABLE-ADD-FULL TO TRUE
+              DISPLAY 'CRAMIS - WS-INTENT-TABLE FULL, NO BREAKOUT '
+                      'FOR ' CRA-AUDIT-LOAN-INTENT
+           END-IF.
+
+       2210-ADD-INTENT-ROW-END. EXIT.
+
+      *****************
+       3000-WRITE-REPORT.
+      *****************
+
+           MOVE SPACES TO RPT-LINE.
+           MOVE '  CREDIT RISK ASSESSMENT - DAILY MIS EXTRACT'
+                                     TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           MOVE WS-TOTAL-CNT TO WS-RPT-TOTAL-EDIT.
+           STRING 'TOTAL DECISIONS SCORED: ' DELIMITED BY SIZE
+                  WS-RPT-TOTAL-EDIT     DELIMITED BY SIZE
+             INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM 3100-WRITE-OVERALL-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE '  BY HOME OWNERSHIP' TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE '  OWNERSHIP           HIGH    MEDIUM     LOW'
+                                     TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           SET WS-OWN-IDX TO 1.
+           PERFORM 3200-WRITE-OWNERSHIP-LINE
+               UNTIL WS-OWN-IDX > WS-OWN-COUNT.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE '  BY LOAN INTENT' TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE '  INTENT              HIGH    MEDIUM     LOW'
+                                     TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           SET WS-INTENT-IDX TO 1.
+           PERFORM 3300-WRITE-INTENT-LINE
+               UNTIL WS-INTENT-IDX > WS-INTENT-COUNT.
+
+       3000-WRITE-REPORT-END. EXIT.
+
+      *****************
+       3100-WRITE-OVERALL-LINE.
+      *****************
+
+           MOVE SPACES TO RPT-LINE.
+           IF WS-TOTAL-CNT > 0
+              COMPUTE WS-RPT-PCT =
+                  (WS-TOTAL-HIGH * 100) / WS-TOTAL-CNT
+           ELSE
+              MOVE 0 TO WS-RPT-PCT
+           END-IF.
+           MOVE WS-RPT-PCT TO WS-RPT-PCT-EDIT.
+           STRING '  HIGH RISK  : ' DELIMITED BY SIZE
+                  WS-RPT-PCT-EDIT   DELIMITED BY SIZE
+                  '%'               DELIMITED BY SIZE
+             INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           IF WS-TOTAL-CNT > 0
+              COMPUTE WS-RPT-PCT =
+                  (WS-TOTAL-MEDIUM * 100) / WS-TOTAL-CNT
+           ELSE
+              MOVE 0 TO WS-RPT-PCT
+           END-IF.
+           MOVE WS-RPT-PCT TO WS-RPT-PCT-EDIT.
+           STRING '  MEDIUM RISK: ' DELIMITED BY SIZE
+                  WS-RPT-PCT-EDIT   DELIMITED BY SIZE
+                  '%'               DELIMITED BY SIZE
+             INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           IF WS-TOTAL-CNT > 0
+              COMPUTE WS-RPT-PCT =
+                  (WS-TOTAL-LOW * 100) / WS-TOTAL-CNT
+           ELSE
+              MOVE 0 TO WS-RPT-PCT
+           END-IF.
+           MOVE WS-RPT-PCT TO WS-RPT-PCT-EDIT.
+           STRING '  LOW RISK   : ' DELIMITED BY SIZE
+                  WS-RPT-PCT-EDIT   DELIMITED BY SIZE
+                  '%'               DELIMITED BY SIZE
+             INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+       3100-WRITE-OVERALL-LINE-END. EXIT.
+
+      *****************
+       3200-WRITE-OWNERSHIP-LINE.
+      *****************
+
+           MOVE SPACES TO RPT-LINE.
+           MOVE WS-OWN-HIGH-CNT(WS-OWN-IDX)   TO WS-RPT-HIGH-EDIT.
+           MOVE WS-OWN-MEDIUM-CNT(WS-OWN-IDX) TO WS-RPT-MEDIUM-EDIT.
+           MOVE WS-OWN-LOW-CNT(WS-OWN-IDX)    TO WS-RPT-LOW-EDIT.
+           STRING '  ' DELIMITED BY SIZE
+                  WS-OWN-NAME(WS-OWN-IDX)     DELIMITED BY SIZE
+                  ' '                          DELIMITED BY SIZE
+                  WS-RPT-HIGH-EDIT             DELIMITED BY SIZE
+                  ' '                          DELIMITED BY SIZE
+                  WS-RPT-MEDIUM-EDIT           DELIMITED BY SIZE
+                  ' '                          DELIMITED BY SIZE
+                  WS-RPT-LOW-EDIT              DELIMITED BY SIZE
+             INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           SET WS-OWN-IDX UP BY 1.
+
+       3200-WRITE-OWNERSHIP-LINE-END. EXIT.
+
+      *****************
+       3300-WRITE-INTENT-LINE.
+      *****************
+
+           MOVE SPACES TO RPT-LINE.
+           MOVE WS-INTENT-HIGH-CNT(WS-INTENT-IDX)
+                                       TO WS-RPT-HIGH-EDIT.
+           MOVE WS-INTENT-MEDIUM-CNT(WS-INTENT-IDX)
+                                       TO WS-RPT-MEDIUM-EDIT.
+           MOVE WS-INTENT-LOW-CNT(WS-INTENT-IDX)
+                                       TO WS-RPT-LOW-EDIT.
+           STRING '  ' DELIMITED BY SIZE
+                  WS-INTENT-NAME(WS-INTENT-IDX)  DELIMITED BY SIZE
+                  ' '                             DELIMITED BY SIZE
+                  WS-RPT-HIGH-EDIT                DELIMITED BY SIZE
+                  ' '                             DELIMITED BY SIZE
+                  WS-RPT-MEDIUM-EDIT              DELIMITED BY SIZE
+                  ' '                             DELIMITED BY SIZE
+                  WS-RPT-LOW-EDIT                 DELIMITED BY SIZE
+             INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           SET WS-INTENT-IDX UP BY 1.
+
+       3300-WRITE-INTENT-LINE-END. EXIT.
+
+      *****************
+       9000-TERMINATE.
+      *****************
+
+           CLOSE CRAAUDIT.
+           CLOSE CRAMISRPT.
+
+       9000-TERMINATE-END. EXIT.
+
+      *****************
+       9900-ABORT.
+      *****************
+      * REACHED FROM 1000-INITIALIZE, WHICH HAS ALREADY DISPLAYED
+      * WHICH FILE AND STATUS CAUSED THE ABEND.
+
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       9900-ABORT-END. EXIT.
