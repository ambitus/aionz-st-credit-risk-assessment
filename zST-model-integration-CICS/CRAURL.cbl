@@ -7,9 +7,10 @@
       *
       * SAMPLE PROGRAM TO SCORE RISK IN PROVIDING CREDIT
       * OUTPUT WILL BE IN FORM OF PROBABILITY(0) & PROBABILITY(1)
-      * FIND FOR
-      *   - @HOSTNAME and replace it with the Host name of URL
-      *.  - @PORTNUM and replace it with the Port number of URL
+      * THE MODEL HOST/PORT ARE NOT CODED HERE - THEY ARE READ AT
+      * RUN TIME FROM THE CRACFG TS QUEUE BY 0210-LOAD-HOST-CONFIG,
+      * SO FAILING OVER TO A DIFFERENT MODEL ENDPOINT IS AN OPS
+      * CHANGE, NOT A RECOMPILE.
       ************************************************************
 
        01 WS-WORK.
@@ -25,18 +26,34 @@
          03  ws-status                 pic s9(4) BINARY.
          03  ws-statuslen              pic s9(8) BINARY.
          03  ws-statusdata             pic x(50).
-         03  ws-from                   pic x(250).
+      * SIZED TO COMFORTABLY HOLD THE FULL 11-FIELD JSON BODY BUILT BY
+      * 0310-PASS-input - THE SCAFFOLDING ALONE RUNS OVER 200 BYTES
+      * BEFORE A SINGLE APPLICANT VALUE IS ADDED.
+         03  ws-from                   pic x(500).
          03  ws-from-len               pic s9(3) BINARY.
+         03  ws-from-ptr               pic s9(4) BINARY.
          03  ws-path                   pic x(15).
          03  ws-path-len               pic s9(8) BINARY.
          03  ws-host                   pic x(17) value
-                               '@HOSTNAME'.
+                               spaces.
          03  ws-portnumber             pic s9(8) BINARY value
-                               @PORTNUM.
+                               zero.
          03  ws-ownership              pic x(1).
          03  ws-loan-intent            pic x(1).
          03  ws-loan-grade             pic x(1).
          03  ws-default-onfile         pic x(1).
+         03  WS-RETRY-COUNT            pic s9(4) BINARY.
+         03  WS-MAX-RETRY              pic s9(4) BINARY value 3.
+         03  WS-RETRY-DELAY            pic s9(7) BINARY value 2.
+         03  WS-RESP-CLASS             pic x(1).
+            88  WS-RESP-OK                value '0'.
+            88  WS-RESP-TRANSIENT         value 'T'.
+            88  WS-RESP-HARD              value 'H'.
+      * CIPHERSUITE TAKES CONCATENATED 4-HEX-DIGIT TLS CIPHER SUITE
+      * CODES, NOT THE MNEMONIC NAME - '003D' IS
+      * TLS_RSA_WITH_AES_256_CBC_SHA256. OVERRIDDEN AT RUN TIME BY
+      * CRA-CFG-CIPHER IF 0210-LOAD-HOST-CONFIG FINDS ONE ON CRACFG.
+         03  WS-CIPHERSUITE            pic x(32) value '003D'.
 
        01 WS-input.
           03 ws-input-age         PIC X(3).
@@ -51,6 +68,9 @@
           03 ws-input-default     PIC X(50).
           03 ws-input-hist-len    PIC X(2).
 
+       01 WS-STR4                 PIC X(250).
+       01 WS-PARSE-RAW            PIC X(30).
+
        01 WS-output.
           03 ws-model             pic x(25).
           03 ws-version           pic x(25).
@@ -58,18 +78,107 @@
           03 ws-datatype          pic x(25).
           03 ws-shape             pic x(25).
           03 ws-loan-status       pic x(25).
+          03 ws-probability-0     pic x(10).
+          03 ws-probability-1     pic x(10).
+          03 ws-risk-band         pic x(10).
+             88 ws-risk-band-high      value 'HIGH'.
+             88 ws-risk-band-medium    value 'MEDIUM'.
+             88 ws-risk-band-low       value 'LOW'.
+
+      * SCRATCH FIELDS FOR PULLING PROBABILITY_0/PROBABILITY_1 OUT OF
+      * THE MODEL'S RESPONSE AND TURNING THE ONE WE BAND ON INTO A
+      * COMPARABLE NUMERIC VALUE.
+       01  WS-PROB-WORK.
+         03  WS-PROB-RAW               pic x(20).
+         03  WS-PROB-INT-TEXT          pic x(1).
+         03  WS-PROB-DEC-TEXT          pic x(4).
+         03  WS-PROB-DIGITS.
+             05  WS-PROB-INT               pic 9.
+             05  WS-PROB-DEC               pic 9(4).
+         03  WS-PROB-VALUE REDEFINES WS-PROB-DIGITS
+                                       pic 9v9999.
+         03  WS-RISK-LOW-BOUND         pic 9v9999 value 0.4000.
+         03  WS-RISK-HIGH-BOUND        pic 9v9999 value 0.6000.
 
        01  error-msg.
          03  err-msg                   pic x(40).
          03  err-resp                  pic x(8).
          03  err-resp2                 pic x(8).
 
-       PROCEDURE DIVISION.
+      * AUDIT RECORD WRITTEN TO CRAAUDIT AFTER EVERY 0400-CICS-MAIN CALL
+       COPY CRAAUDR.
+
+       01  WS-AUDIT-WORK.
+         03  WS-ABSTIME                pic s9(15) COMP-3.
+         03  WS-AUDIT-SEQ               pic 9(6) BINARY value 0.
+
+      * RUNTIME MODEL HOST/PORT, READ FROM THE CRACFG TS QUEUE BY
+      * 0210-LOAD-HOST-CONFIG.
+       COPY CRACFGR.
+
+       01  WS-CFG-WORK.
+         03  WS-CFG-LEN                pic s9(4) BINARY.
+
+      * BATCH DRIVER - CRAURL IS STARTED UNDER TRANID 'CRAB' TO CLEAR
+      * AN OVERNIGHT BACKLOG OF APPLICATIONS QUEUED ON CRAAPPL, ONE
+      * EXEC CICS WEB CONVERSE PER RECORD, INSTEAD OF THE NORMAL
+      * ONE-APPLICANT-PER-TRANSACTION ONLINE PATH.
+       01  WS-BATCH-CTL.
+         03  WS-RUN-MODE-SW            pic x(1).
+            88  WS-BATCH-MODE               value 'B'.
+            88  WS-ONLINE-MODE              value 'O'.
+         03  WS-BATCH-EOF-SW           pic x(1).
+            88  WS-BATCH-EOF                value 'Y'.
+            88  WS-BATCH-MORE               value 'N'.
+         03  WS-BATCH-APPL-LEN         pic s9(4) BINARY.
+
+       COPY CRAAPLIN
+           REPLACING ==CRA-APPL-DATA== BY ==WS-BATCH-APPL-DATA==.
+
+      * STAGING AREA FOR 0730-ROUTE-TO-EXCEPTION-QUEUE - BUILT FROM
+      * WS-INPUT SO CRAEXCP IS QUEUED IN THE SAME CRA-APPL-DATA SHAPE
+      * AS CRAAPPL, NOT WS-INPUT'S OWN (DIFFERENTLY-SIZED) LAYOUT, SO
+      * AN OPERATOR CAN REPLAY IT THROUGH THE SAME APPLICANT-QUEUE
+      * FORMAT EVERYTHING ELSE USES.
+       COPY CRAAPLIN
+           REPLACING ==CRA-APPL-DATA== BY ==WS-EXCP-APPL-DATA==.
+
+       LINKAGE SECTION.
+
+      * COMMAREA PASSED IN BY THE LOAN-OFFICER-FACING TRANSACTION
+      * (BMS SCREEN) THAT COLLECTED THIS APPLICANT'S DATA. WHEN
+      * EIBCALEN IS ZERO (NO COMMAREA - E.G. STARTED STAND-ALONE FOR
+      * TESTING) CRAURL FALLS BACK TO THE DEMO APPLICANT.
+           COPY CRAAPLIN
+               REPLACING ==CRA-APPL-DATA== BY ==DFHCOMMAREA==.
+
+      * THE DECISION IS HANDED BACK TO THE CALLER IN THE SAME COMMAREA
+      * IT PASSED THE APPLICANT IN ON (SEE 0425-RETURN-DECISION). KEPT
+      * OUT OF CRAAPLIN.CPY SINCE THAT LAYOUT IS ALSO SHARED BY THE
+      * CRAAPPL/CRAEXCP QUEUES AND WS-BATCH-APPL-DATA, WHICH ARE
+      * INPUT-ONLY.
+           05  CRA-APPL-RESULT.
+               10  CRA-APPL-RESULT-LOAN-STATUS    PIC X(25).
+               10  CRA-APPL-RESULT-PROBABILITY-1  PIC X(10).
+               10  CRA-APPL-RESULT-RISK-BAND      PIC X(10).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
 
            PERFORM 0100-INITIALIZE.
            PERFORM 0200-CICS-INIT.
-           PERFORM 0310-PASS-input.
-           PERFORM 0400-CICS-MAIN.
+
+           IF EIBTRNID = 'CRAB'
+              SET WS-BATCH-MODE TO TRUE
+              PERFORM 0320-BATCH-DRIVER
+           ELSE
+              SET WS-ONLINE-MODE TO TRUE
+              PERFORM 0300-LOAD-APPLICANT
+              PERFORM 0310-PASS-input
+              PERFORM 0400-CICS-MAIN
+              PERFORM 0420-WRITE-AUDIT
+              PERFORM 0425-RETURN-DECISION
+           END-IF.
+
            PERFORM 0600-CICS-RET.
 
            STOP RUN.
@@ -88,7 +197,15 @@
                           WS-loan-intent
                           ws-ownership
                           ws-loan-grade
-                          ws-default-onfile.
+                          ws-default-onfile
+                          ws-probability-0
+                          ws-probability-1
+                          ws-model
+                          ws-version
+                          ws-outputs
+                          ws-datatype
+                          ws-shape
+                          WS-input.
 
            move 0      to ws-status
                            ws-from-len.
@@ -98,20 +215,13 @@
       ****************
        0200-cics-init.
       ****************
+      * ONE-TIME CICS SETUP FOR THE TRANSACTION. THE SESSION TO THE
+      * MODEL HOST ITSELF IS NOT OPENED HERE - IT IS OPENED PER
+      * APPLICANT BY 0400-CICS-MAIN (VIA 0205-WEB-OPEN-ATTEMPT) AND
+      * EXPLICITLY CLOSED AGAIN ONCE THAT APPLICANT'S CONVERSE COMES
+      * BACK, SINCE THE BATCH DRIVER NEEDS A FRESH SESSION FOR EACH
+      * RECORD IT SCORES.
 
-      *Open URIMAP
-
-           move 'web open '              to ws-step.
-           EXEC CICS WEB OPEN
-                     http
-                     host(ws-host)
-                     portnumber(ws-portnumber)
-                     SESSTOKEN(ws-sesstoken)
-                     RESP(ws-resp)
-                     RESP2(ws-resp2)
-           END-EXEC.
-
-           PERFORM 0700-CHK-RESP
       * Using EXEC CICS ASSIGN extract the CICS APPLID
 
            move 'ASSIGN APPLID '         to ws-step.
@@ -121,43 +231,368 @@
 
            PERFORM 0700-CHK-RESP.
 
+           PERFORM 0210-LOAD-HOST-CONFIG.
+
        0200-cics-init-END. EXIT.
 
       *****************
-       0310-PASS-input.
+       0210-LOAD-HOST-CONFIG.
       *****************
+      * READS THE MODEL HOST/PORT FROM THE CRACFG TS QUEUE SO OPS CAN
+      * FAIL OVER TO A DR OR NEWER MODEL ENDPOINT BY REWRITING THE
+      * QUEUE, WITHOUT A RECOMPILE. IF THE QUEUE HASN'T BEEN SET UP
+      * WS-HOST/WS-PORTNUMBER ARE LEFT AT THEIR COMPILED-IN DEFAULTS.
+
+           move 'READQ TS CRACFG '       to ws-step.
+           EXEC CICS READQ TS
+                     QUEUE('CRACFG')
+                     INTO(CRA-CFG-RECORD)
+                     LENGTH(WS-CFG-LEN)
+                     ITEM(1)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
 
-           move 'application/json' to ws-mediatype.
-           move 50                 to ws-statuslen.
-           move 200                to ws-reclen.
+           IF WS-RESP EQUAL ZERO
+              MOVE CRA-CFG-HOST  TO WS-HOST
+              MOVE CRA-CFG-PORT  TO WS-PORTNUMBER
+              IF CRA-CFG-CIPHER NOT EQUAL SPACES
+                 MOVE CRA-CFG-CIPHER TO WS-CIPHERSUITE
+              END-IF
+           ELSE
+              DISPLAY 'CRACFG NOT AVAILABLE - USING DEFAULT HOST/PORT'
+           END-IF.
+
+       0210-LOAD-HOST-CONFIG-END. EXIT.
+
+      *****************
+       0300-LOAD-APPLICANT.
+      *****************
+      * BRINGS THE REAL APPLICANT'S DATA INTO WS-INPUT. THE NORMAL
+      * ONLINE CASE IS A COMMAREA HANDED TO US BY THE LOAN-OFFICER'S
+      * BMS TRANSACTION (EIBCALEN > 0). A BATCH-MODE APPLICANT IS
+      * LOADED BY 0320-BATCH-DRIVER INTO WS-BATCH-APPL-DATA FROM THE
+      * CRAAPPL QUEUE. IF NEITHER IS PRESENT WE FALL BACK TO THE
+      * ORIGINAL DEMO APPLICANT SO AD-HOC TESTING OF THE TRANSACTION
+      * STILL WORKS.
+      *
+      * THE PRIOR APPLICANT'S RAW MODEL RESPONSE, DECISION, PROBABILI-
+      * TIES, AND SESSION TOKEN ARE CLEARED HERE TOO - 0100-INITIALIZE
+      * ONLY RUNS ONCE AT THE TOP OF THE TRANSACTION, BUT
+      * 0300-LOAD-APPLICANT RUNS ONCE PER APPLICANT IN BATCH MODE, AND
+      * 0510-GEN-OUTPUT ONLY RUNS ON A 200 RESPONSE - WITHOUT THIS, AN
+      * APPLICANT WHOSE CALL FAILS OR GETS ROUTED TO CRAEXCP WOULD
+      * HAVE THE PREVIOUS APPLICANT'S RESPONSE, DECISION, AND SESSION
+      * TOKEN WRITTEN TO ITS OWN CRAAUDIT RECORD.
+      *
+      * WS-PROB-RAW/WS-PARSE-RAW/WS-STR4 ARE BLANKED TOO - THEY'RE THE
+      * SCRATCH FIELDS UNSTRING SPILLS INTO IN 0510-GEN-OUTPUT/
+      * 0520-PARSE-MODEL-INFO WHEN AN EXPECTED DELIMITER ISN'T FOUND.
+      * LEFT DIRTY, A RESPONSE MISSING ONE OF THOSE KEYS WOULD LEAVE
+      * THE PRIOR APPLICANT'S VALUE SITTING THERE FOR THE SECOND
+      * UNSTRING OF THAT FIELD TO COPY INTO THIS APPLICANT'S OUTPUT.
+
+           MOVE SPACES TO ws-sesstoken
+                          ws-recdata
+                          ws-loan-status
+                          ws-probability-0
+                          ws-probability-1
+                          ws-risk-band
+                          ws-model
+                          ws-version
+                          ws-outputs
+                          ws-datatype
+                          ws-shape
+                          WS-PROB-RAW
+                          WS-PARSE-RAW
+                          WS-STR4.
+
+           IF WS-BATCH-MODE
+              MOVE CRA-APPL-AGE            OF WS-BATCH-APPL-DATA
+                                            TO ws-input-age
+              MOVE CRA-APPL-INCOME         OF WS-BATCH-APPL-DATA
+                                            TO ws-input-income
+              MOVE CRA-APPL-OWNERSHIP      OF WS-BATCH-APPL-DATA
+                                            TO ws-input-ownership
+              MOVE CRA-APPL-EMP-LENGTH     OF WS-BATCH-APPL-DATA
+                                            TO ws-input-length
+              MOVE CRA-APPL-LOAN-INTENT    OF WS-BATCH-APPL-DATA
+                                            TO ws-input-intent
+              MOVE CRA-APPL-LOAN-AMT       OF WS-BATCH-APPL-DATA
+                                            TO ws-input-amt
+              MOVE CRA-APPL-PERC-INCOME    OF WS-BATCH-APPL-DATA
+                                            TO ws-input-PERC-INCOME
+              MOVE CRA-APPL-LOAN-GRADE     OF WS-BATCH-APPL-DATA
+                                            TO ws-input-grade
+              MOVE CRA-APPL-LOAN-RATE      OF WS-BATCH-APPL-DATA
+                                            TO ws-input-rate
+              MOVE CRA-APPL-DEFAULT-ONFILE OF WS-BATCH-APPL-DATA
+                                            TO ws-input-default
+              MOVE CRA-APPL-HIST-LEN       OF WS-BATCH-APPL-DATA
+                                            TO ws-input-hist-len
+           ELSE
+              IF EIBCALEN > 0
+                 MOVE CRA-APPL-AGE            OF DFHCOMMAREA
+                                               TO ws-input-age
+                 MOVE CRA-APPL-INCOME         OF DFHCOMMAREA
+                                               TO ws-input-income
+                 MOVE CRA-APPL-OWNERSHIP      OF DFHCOMMAREA
+                                               TO ws-input-ownership
+                 MOVE CRA-APPL-EMP-LENGTH     OF DFHCOMMAREA
+                                               TO ws-input-length
+                 MOVE CRA-APPL-LOAN-INTENT    OF DFHCOMMAREA
+                                               TO ws-input-intent
+                 MOVE CRA-APPL-LOAN-AMT       OF DFHCOMMAREA
+                                               TO ws-input-amt
+                 MOVE CRA-APPL-PERC-INCOME    OF DFHCOMMAREA
+                                               TO ws-input-PERC-INCOME
+                 MOVE CRA-APPL-LOAN-GRADE     OF DFHCOMMAREA
+                                               TO ws-input-grade
+                 MOVE CRA-APPL-LOAN-RATE      OF DFHCOMMAREA
+                                               TO ws-input-rate
+                 MOVE CRA-APPL-DEFAULT-ONFILE OF DFHCOMMAREA
+                                               TO ws-input-default
+                 MOVE CRA-APPL-HIST-LEN       OF DFHCOMMAREA
+                                               TO ws-input-hist-len
+              ELSE
+                 PERFORM 0305-LOAD-DEMO-APPLICANT
+              END-IF
+           END-IF.
+
+       0300-LOAD-APPLICANT-END. EXIT.
+
+      *****************
+       0305-LOAD-DEMO-APPLICANT.
+      *****************
+      * NO COMMAREA WAS PASSED (EIBCALEN = 0) - SUPPLY THE ORIGINAL
+      * DEMO APPLICANT SO THE TRANSACTION CAN STILL BE STARTED BY
+      * ITSELF FOR A CONNECTIVITY CHECK.
 
-      *supply all the input values
            MOVE '25'               TO ws-input-age
            MOVE '6960'             TO ws-input-income
            MOVE 'MORTGAGE'         TO ws-input-ownership
            MOVE '1'                TO ws-input-length
+           MOVE 'PERSONAL'         TO ws-input-intent
            MOVE '55000'            TO ws-input-amt
+           MOVE '0.10'             TO ws-input-PERC-INCOME
+           MOVE 'B'                TO ws-input-grade
+           MOVE '11.5'             TO ws-input-rate
+           MOVE 'N'                TO ws-input-default
+           MOVE '3'                TO ws-input-hist-len.
+
+       0305-LOAD-DEMO-APPLICANT-END. EXIT.
+
+      *****************
+       0320-BATCH-DRIVER.
+      *****************
+      * CLEARS THE OVERNIGHT BACKLOG OF APPLICATIONS QUEUED ON CRAAPPL,
+      * SCORING ONE APPLICANT PER ITERATION THROUGH THE SAME
+      * 0310-PASS-input / 0400-CICS-MAIN / 0420-WRITE-AUDIT LOGIC THE
+      * ONLINE TRANSACTION USES.
+
+           SET WS-BATCH-MORE TO TRUE.
+
+           PERFORM 0325-BATCH-NEXT UNTIL WS-BATCH-EOF.
+
+       0320-BATCH-DRIVER-END. EXIT.
+
+      *****************
+       0325-BATCH-NEXT.
+      *****************
+
+           move 'READQ TD CRAAPPL '   to ws-step.
+           EXEC CICS READQ TD
+                     QUEUE('CRAAPPL')
+                     INTO(WS-BATCH-APPL-DATA)
+                     LENGTH(WS-BATCH-APPL-LEN)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP NOT EQUAL ZERO
+              SET WS-BATCH-EOF TO TRUE
+              DISPLAY 'BATCH QUEUE CRAAPPL EXHAUSTED - ' WS-RESP
+           ELSE
+              PERFORM 0300-LOAD-APPLICANT
+              PERFORM 0310-PASS-input
+              PERFORM 0400-CICS-MAIN
+              PERFORM 0420-WRITE-AUDIT
+           END-IF.
+
+       0325-BATCH-NEXT-END. EXIT.
+
+      *****************
+       0310-PASS-input.
+      *****************
+      * BUILDS THE JSON REQUEST BODY FOR THIS APPLICANT INTO WS-FROM.
+      * WS-FROM IS RE-ENTERED ONCE PER APPLICANT IN BATCH MODE, SO IT
+      * IS BLANKED HERE (NOT JUST ONCE AT 0100-INITIALIZE) AND THE
+      * STRING'S OWN END POINTER IS USED TO WORK OUT HOW MUCH OF IT IS
+      * ACTUALLY THIS APPLICANT'S JSON, SO A SHORTER BODY DOESN'T SEND
+      * A LEFTOVER TAIL OF THE PREVIOUS APPLICANT'S TEXT TO THE MODEL.
+
+           move 'application/json' to ws-mediatype.
+           move 50                 to ws-statuslen.
+           move 200                to ws-reclen.
+
            MOVE '/cra/predictwml' to ws-path
            MOVE LENGTH OF WS-PATH TO WS-PATH-LEN
 
+           MOVE SPACES TO WS-FROM.
+           MOVE 1      TO WS-FROM-PTR.
+
            STRING '{"age":"' DELIMITED BY SPACES
-                  ws-input-age        dELIMITED BY SPACES
+                  ws-input-age        DELIMITED BY SPACES
                   '","annual_income":"' DELIMITED BY SPACES
                   ws-input-income     DELIMITED BY SPACES
                   '","emp_length":"'    DELIMITED BY SPACES
                   ws-input-length     DELIMITED BY SPACES
                   '","home_ownership":"' DELIMITED BY SPACES
                   ws-input-ownership   DELIMITED BY SPACES
+                  '","loan_intent":"'    DELIMITED BY SPACES
+                  ws-input-intent      DELIMITED BY SPACES
+                  '","loan_grade":"'     DELIMITED BY SPACES
+                  ws-input-grade       DELIMITED BY SPACES
                   '","loan_amount":"'    DELIMITED BY SPACES
                   ws-input-amt         DELIMITED BY SPACES
+                  '","loan_int_rate":"'  DELIMITED BY SPACES
+                  ws-input-rate        DELIMITED BY SPACES
+                  '","loan_percent_income":"' DELIMITED BY SPACES
+                  ws-input-PERC-INCOME DELIMITED BY SPACES
+                  '","cb_default_on_file":"'  DELIMITED BY SPACES
+                  ws-input-default     DELIMITED BY SPACES
+                  '","cb_person_cred_hist_length":"' DELIMITED BY SPACES
+                  ws-input-hist-len    DELIMITED BY SPACES
                '"}'                        DELIMITED BY SPACES
-             INTO WS-FROM.
+             INTO WS-FROM
+             WITH POINTER WS-FROM-PTR.
 
+           COMPUTE WS-FROM-LEN = WS-FROM-PTR - 1.
 
        0310-PASS-input-END. EXIT.
       ****************
        0400-CICS-MAIN.
       ****************
+      * OPENS A SESSION TO THE MODEL HOST AND CONVERSES THE SCORING
+      * REQUEST FOR ONE APPLICANT. A MOMENTARY FAILURE AT EITHER STEP
+      * IS RETRIED (0205-WEB-OPEN-ATTEMPT/0410-WEB-CONVERSE-ATTEMPT)
+      * UP TO WS-MAX-RETRY TIMES BEFORE THIS APPLICANT IS GIVEN UP ON
+      * AND ROUTED TO CRAEXCP RATHER THAN LOSING THE TRANSACTION.
+
+           MOVE 0 TO WS-RETRY-COUNT.
+           SET WS-RESP-TRANSIENT TO TRUE.
+           PERFORM 0205-WEB-OPEN-ATTEMPT
+               UNTIL WS-RESP-OK OR WS-RETRY-COUNT NOT LESS THAN
+                     WS-MAX-RETRY.
+
+           IF WS-RESP-OK
+              MOVE 0 TO WS-RETRY-COUNT
+              SET WS-RESP-TRANSIENT TO TRUE
+              PERFORM 0410-WEB-CONVERSE-ATTEMPT
+                  UNTIL WS-RESP-OK OR WS-RETRY-COUNT NOT LESS THAN
+                        WS-MAX-RETRY
+
+              IF WS-RESP-OK
+                 if ws-STATUS = 200
+                    perform 0510-gen-output
+                 end-if
+
+                 MOVE 'WEB CLOSE '      TO WS-STEP
+      * Close the Session to the Remote Server
+                 EXEC CICS WEB CLOSE SESSTOKEN(ws-sesstoken)
+                 END-EXEC
+                 PERFORM 0700-CHK-RESP
+              ELSE
+                 PERFORM 0730-ROUTE-TO-EXCEPTION-QUEUE
+              END-IF
+           ELSE
+              PERFORM 0730-ROUTE-TO-EXCEPTION-QUEUE
+           END-IF.
+
+       0400-CICS-MAIN-end. exit.
+
+      *****************
+       0205-WEB-OPEN-ATTEMPT.
+      *****************
+      * ONE TRY AT OPENING THE SESSION TO THE MODEL HOST, CALLED ONCE
+      * PER APPLICANT RATHER THAN ONCE PER TRANSACTION SO THE BATCH
+      * DRIVER CAN SCORE MORE THAN ONE RECORD. THE ACTUAL WEB OPEN IS
+      * IN 0207-WEB-OPEN-REQUEST SO 0411-WEB-CONVERSE-RETRY-WAIT CAN
+      * REOPEN THE SESSION WITHOUT GOING THROUGH THIS PARAGRAPH'S OWN
+      * RETRY-COUNT/RETRY-WAIT BOOKKEEPING A SECOND TIME.
+
+           IF WS-RETRY-COUNT > 0
+              PERFORM 0206-WEB-OPEN-RETRY-WAIT
+           END-IF.
+
+           ADD 1 TO WS-RETRY-COUNT.
+
+           PERFORM 0207-WEB-OPEN-REQUEST.
+
+       0205-WEB-OPEN-ATTEMPT-END. EXIT.
+
+      *****************
+       0207-WEB-OPEN-REQUEST.
+      *****************
+      * THE WEB OPEN ITSELF, FACTORED OUT OF 0205-WEB-OPEN-ATTEMPT SO
+      * IT CAN BE CALLED ON ITS OWN (SEE 0411-WEB-CONVERSE-RETRY-WAIT)
+      * WITHOUT ALSO BUMPING WS-RETRY-COUNT OR SLEEPING AGAIN - THAT
+      * LOOP ALREADY CHARGED ITS OWN ATTEMPT AND ALREADY TOOK ITS OWN
+      * DELAY BEFORE REOPENING.
+
+           move 'web open '              to ws-step.
+      *Open URIMAP
+      * APPLICANT DATA IS FINANCIAL, SO THE SESSION TO THE MODEL HOST
+      * IS OPENED OVER TLS (HTTPS/CIPHERSUITE) RATHER THAN PLAIN HTTP.
+      * HOST/PORTNUMBER STAY DRIVEN BY CRACFG (0210-LOAD-HOST-CONFIG)
+      * SO THE TLS CHANGE DOESN'T FORCE A URIMAP-BASED CONNECTION.
+           EXEC CICS WEB OPEN
+                     https
+                     host(ws-host)
+                     portnumber(ws-portnumber)
+                     CIPHERSUITE(WS-CIPHERSUITE)
+                     SESSTOKEN(ws-sesstoken)
+                     RESP(ws-resp)
+                     RESP2(ws-resp2)
+           END-EXEC.
+
+           PERFORM 0700-CHK-RESP.
+
+       0207-WEB-OPEN-REQUEST-END. EXIT.
+
+      *****************
+       0206-WEB-OPEN-RETRY-WAIT.
+      *****************
+      * SHORT PAUSE BEFORE RETRYING A WEB OPEN THAT FAILED WITH A
+      * MOMENTARY CONNECTION ERROR.
+
+           move 'DELAY WEB OPEN RETRY '  to ws-step.
+           EXEC CICS DELAY
+                     FOR SECONDS(WS-RETRY-DELAY)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+
+           PERFORM 0700-CHK-RESP.
+
+       0206-WEB-OPEN-RETRY-WAIT-END. EXIT.
+
+      *****************
+       0410-WEB-CONVERSE-ATTEMPT.
+      *****************
+      * ONE TRY AT CONVERSING THE SCORING REQUEST OVER THE SESSION
+      * OPENED BY 0205-WEB-OPEN-ATTEMPT. NO CLOSE OPTION HERE - THE
+      * SESSION IS CLOSED EXPLICITLY BY 0400-CICS-MAIN ON SUCCESS, AND
+      * CLOSING IT BOTH WAYS MADE THE EXPLICIT CLOSE FAIL AGAINST AN
+      * ALREADY-CLOSED SESSION, WHICH 0710-CLASSIFY-RESP TREATS AS A
+      * HARD ERROR AND ENDS THE WHOLE TASK - FATAL TO THE BATCH DRIVER
+      * AFTER JUST ONE APPLICANT.
+
+           IF WS-RETRY-COUNT > 0
+              PERFORM 0411-WEB-CONVERSE-RETRY-WAIT
+           END-IF.
+
+           ADD 1 TO WS-RETRY-COUNT.
 
            move 'WEB CONVERSE '        to ws-step.
 
@@ -168,53 +603,327 @@
                PATH        (WS-PATH)
                PATHLENGTH  (WS-PATH-LEN)
                FROM        (ws-FROM)
+               FROMLENGTH  (WS-FROM-LEN)
                STATUSCODE  (WS-status)
                STATUSTEXT  (WS-statusdata)
                STATUSLEN   (Ws-statuslen)
                INTO        (Ws-recdata)
                TOLENGTH    (Ws-reclen)
-               CLOSE
                RESP        (WS-RESP)
                RESP2       (WS-RESP2)
            END-EXEC.
-           PERFORM 0700-CHK-RESP
-           if ws-STATUS = 200
-              perform 0510-gen-output
-           end-if
 
-           MOVE 'WEB CLOSE '      TO WS-STEP.
-      * Close the Session to the Remote Server
-           EXEC CICS WEB CLOSE SESSTOKEN(ws-sesstoken)
+           PERFORM 0700-CHK-RESP.
+
+       0410-WEB-CONVERSE-ATTEMPT-END. EXIT.
+
+      *****************
+       0411-WEB-CONVERSE-RETRY-WAIT.
+      *****************
+      * SHORT PAUSE BEFORE RETRYING A WEB CONVERSE THAT FAILED WITH A
+      * MOMENTARY CONNECTION ERROR. THE SESSION ITSELF IS RE-OPENED BY
+      * 0207-WEB-OPEN-REQUEST, SINCE THE PRIOR CONVERSE'S CLOSE OPTION
+      * TORE IT BACK DOWN - NOT BY 0205-WEB-OPEN-ATTEMPT, SO THIS
+      * REOPEN DOESN'T ALSO SPEND A SHARE OF WS-RETRY-COUNT (ALREADY
+      * CHARGED TO THIS CONVERSE ATTEMPT BY 0410) OR SLEEP A SECOND
+      * TIME ON TOP OF THE DELAY JUST TAKEN ABOVE.
+
+           move 'DELAY WEB CONV RETRY '  to ws-step.
+           EXEC CICS DELAY
+                     FOR SECONDS(WS-RETRY-DELAY)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
            END-EXEC.
+
            PERFORM 0700-CHK-RESP.
 
-       0400-CICS-MAIN-end. exit.
+           IF WS-RESP-OK
+              PERFORM 0207-WEB-OPEN-REQUEST
+           END-IF.
+
+       0411-WEB-CONVERSE-RETRY-WAIT-END. EXIT.
+
+      *****************
+       0730-ROUTE-TO-EXCEPTION-QUEUE.
+      *****************
+      * RETRIES ON THE CONNECTION TO THE MODEL HOST WERE EXHAUSTED FOR
+      * THIS APPLICANT. QUEUE IT ON CRAEXCP (A TRANSIENT DATA QUEUE
+      * SET UP THE SAME WAY AS CRAAPPL) SO AN OPERATOR CAN REPLAY IT
+      * ONCE THE MODEL HOST IS REACHABLE AGAIN, RATHER THAN THE
+      * APPLICATION SIMPLY BEING LOST. QUEUED IN THE SAME CRA-APPL-DATA
+      * SHAPE CRAAPPL ITSELF USES, NOT WS-INPUT'S OWN LAYOUT, SO THE
+      * REPLAY GOES BACK THROUGH 0320-BATCH-DRIVER UNCHANGED.
+
+           MOVE ws-input-age            TO CRA-APPL-AGE
+                                            OF WS-EXCP-APPL-DATA
+           MOVE ws-input-income         TO CRA-APPL-INCOME
+                                            OF WS-EXCP-APPL-DATA
+           MOVE ws-input-ownership      TO CRA-APPL-OWNERSHIP
+                                            OF WS-EXCP-APPL-DATA
+           MOVE ws-input-length         TO CRA-APPL-EMP-LENGTH
+                                            OF WS-EXCP-APPL-DATA
+           MOVE ws-input-intent         TO CRA-APPL-LOAN-INTENT
+                                            OF WS-EXCP-APPL-DATA
+           MOVE ws-input-amt            TO CRA-APPL-LOAN-AMT
+                                            OF WS-EXCP-APPL-DATA
+           MOVE ws-input-PERC-INCOME    TO CRA-APPL-PERC-INCOME
+                                            OF WS-EXCP-APPL-DATA
+           MOVE ws-input-grade          TO CRA-APPL-LOAN-GRADE
+                                            OF WS-EXCP-APPL-DATA
+           MOVE ws-input-rate           TO CRA-APPL-LOAN-RATE
+                                            OF WS-EXCP-APPL-DATA
+           MOVE ws-input-default        TO CRA-APPL-DEFAULT-ONFILE
+                                            OF WS-EXCP-APPL-DATA
+           MOVE ws-input-hist-len       TO CRA-APPL-HIST-LEN
+                                            OF WS-EXCP-APPL-DATA.
+
+           move 'WRITEQ TD CRAEXCP '   to ws-step.
+           EXEC CICS WRITEQ TD
+                     QUEUE('CRAEXCP')
+                     FROM(WS-EXCP-APPL-DATA)
+                     LENGTH(LENGTH OF WS-EXCP-APPL-DATA)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP NOT EQUAL ZERO
+              DISPLAY 'WARNING - CRAEXCP WRITE FAILED FOR '
+                      WS-SESSTOKEN
+           END-IF.
+
+       0730-ROUTE-TO-EXCEPTION-QUEUE-END. EXIT.
+
+      *****************
+       0420-WRITE-AUDIT.
+      *****************
+      * BUILD AND WRITE ONE CRAAUDIT RECORD CAPTURING WHAT WAS SENT TO
+      * THE MODEL, WHAT CAME BACK, AND WHO/WHEN HANDLED THE REQUEST.
+
+           ADD 1 TO WS-AUDIT-SEQ.
+
+           MOVE WS-APPLID             TO CRA-AUDIT-APPLID
+           MOVE WS-SESSTOKEN          TO CRA-AUDIT-SESSTOKEN
+           MOVE EIBTASKN              TO CRA-AUDIT-TASKN
+           MOVE WS-AUDIT-SEQ          TO CRA-AUDIT-SEQ
+
+           move 'ASKTIME '             to ws-step.
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-ABSTIME)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+
+           PERFORM 0700-CHK-RESP.
+
+           move 'FORMATTIME '          to ws-step.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(CRA-AUDIT-DATE)
+                     TIME(CRA-AUDIT-TIME)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+
+           PERFORM 0700-CHK-RESP.
+
+           MOVE WS-FROM                TO CRA-AUDIT-REQUEST-JSON
+           MOVE WS-RECDATA              TO CRA-AUDIT-RESPONSE-JSON
+           MOVE WS-INPUT-OWNERSHIP      TO CRA-AUDIT-OWNERSHIP
+           MOVE WS-INPUT-INTENT         TO CRA-AUDIT-LOAN-INTENT
+           MOVE WS-LOAN-STATUS          TO CRA-AUDIT-LOAN-STATUS
+           MOVE WS-PROBABILITY-0        TO CRA-AUDIT-PROBABILITY-0
+           MOVE WS-PROBABILITY-1        TO CRA-AUDIT-PROBABILITY-1
+           MOVE WS-RISK-BAND            TO CRA-AUDIT-RISK-BAND
+           MOVE WS-MODEL                TO CRA-AUDIT-MODEL
+           MOVE WS-VERSION              TO CRA-AUDIT-VERSION
+           MOVE WS-OUTPUTS              TO CRA-AUDIT-OUTPUTS
+           MOVE WS-DATATYPE             TO CRA-AUDIT-DATATYPE
+           MOVE WS-SHAPE                TO CRA-AUDIT-SHAPE
+
+           move 'WRITE CRAAUDIT '       to ws-step.
+           EXEC CICS WRITE
+                     FILE('CRAAUDIT')
+                     FROM(CRA-AUDIT-RECORD)
+                     RIDFLD(CRA-AUDIT-KEY)
+                     KEYLENGTH(LENGTH OF CRA-AUDIT-KEY)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP NOT EQUAL ZERO
+              DISPLAY 'WARNING - CRAAUDIT WRITE FAILED FOR '
+                      CRA-AUDIT-SESSTOKEN
+           END-IF.
+
+       0420-WRITE-AUDIT-END. EXIT.
+
+      *****************
+       0425-RETURN-DECISION.
+      *****************
+      * HANDS THE DECISION BACK TO THE LOAN OFFICER'S TRANSACTION
+      * THROUGH THE SAME COMMAREA IT PASSED THE APPLICANT IN ON -
+      * OTHERWISE THE ONLY PLACES THE DECISION EVER LANDED WERE THE
+      * JOB LOG, CRAAUDIT, AND THE NIGHTLY CRAMIS EXTRACT, AND THE
+      * CALLER GOT NOTHING BACK. SKIPPED WHEN THERE'S NO REAL COMMAREA
+      * (EIBCALEN = 0, A STAND-ALONE CONNECTIVITY-CHECK RUN). IF THE
+      * MODEL CALL FAILED OR WAS ROUTED TO CRAEXCP THESE FIELDS ARE
+      * STILL SPACES (BLANKED PER-APPLICANT BY 0300-LOAD-APPLICANT),
+      * WHICH CORRECTLY TELLS THE CALLER NO DECISION WAS REACHED.
+      *
+      * CHECKED AGAINST THE FULL LENGTH OF DFHCOMMAREA, NOT JUST > 0 -
+      * A CALLER BUILT AGAINST CRAAPLIN.CPY'S OWN (SMALLER) LAYOUT
+      * WOULD ONLY HAVE PASSED IN ENOUGH STORAGE FOR CRA-APPL-DATA,
+      * AND WRITING CRA-APPL-RESULT ON TOP OF THAT WOULD BE A STORAGE
+      * VIOLATION.
+
+           IF EIBCALEN NOT LESS THAN LENGTH OF DFHCOMMAREA
+              MOVE WS-LOAN-STATUS    TO CRA-APPL-RESULT-LOAN-STATUS
+              MOVE WS-PROBABILITY-1  TO CRA-APPL-RESULT-PROBABILITY-1
+              MOVE WS-RISK-BAND      TO CRA-APPL-RESULT-RISK-BAND
+           END-IF.
+
+       0425-RETURN-DECISION-END. EXIT.
 
       *****************
        0510-gen-output.
       *****************
+      * PULLS THE LOAN_STATUS FLAG AND THE TWO PROBABILITY SCORES OUT
+      * OF THE MODEL'S RESPONSE AND BANDS THE DECISION.
+
+           PERFORM 0520-PARSE-MODEL-INFO.
 
            UNSTRING ws-recdata delimited by '"loan_status":'
                into ws-str4
-                    ws-loan-status
+                    WS-PARSE-RAW
+           END-UNSTRING.
+           UNSTRING WS-PARSE-RAW delimited by ',' or '}'
+               into ws-loan-status
+           END-UNSTRING.
+
+           UNSTRING ws-recdata delimited by '"probability_0":'
+               into ws-str4
+                    WS-PROB-RAW
+           END-UNSTRING.
+           UNSTRING WS-PROB-RAW delimited by ',' or '}'
+               into ws-probability-0
            END-UNSTRING.
 
+           UNSTRING ws-recdata delimited by '"probability_1":'
+               into ws-str4
+                    WS-PROB-RAW
+           END-UNSTRING.
+           UNSTRING WS-PROB-RAW delimited by ',' or '}'
+               into ws-probability-1
+           END-UNSTRING.
+
+           PERFORM 0515-CALC-RISK-BAND.
+
            DISPLAY  'Age: ' ws-INPUT-age
            DISPLAY  'Income: ' ws-INPUT-income
            DISPLAY  'Home Ownership: ' ws-INPUT-ownership
            DISPLAY  'Employment Length: ' ws-INPUT-length
            DISPLAY  'Loan amt: ' ws-INPUT-amt
+           DISPLAY  'Probability of default: ' ws-probability-1
 
            DISPLAY '***************************************'
-           IF ws-loan-status(1:1) = '1'
+           IF ws-risk-band-high
               DISPLAY '***           HIGH RISK             ***'
            ELSE
-              DISPLAY '***           LOW  RISK             ***'
+              IF ws-risk-band-medium
+                 DISPLAY '***  MEDIUM RISK - REFER FOR MANUAL ***'
+                 DISPLAY '***             REVIEW              ***'
+              ELSE
+                 DISPLAY '***           LOW  RISK             ***'
+              END-IF
            END-IF.
            DISPLAY '***************************************'.
 
        0510-gen-output-END. EXIT.
 
+      *****************
+       0515-CALC-RISK-BAND.
+      *****************
+      * TURNS THE TEXT PROBABILITY_1 SCORE INTO A COMPARABLE NUMERIC
+      * VALUE (VIA A REDEFINES, SINCE THE MODEL HANDS IT BACK AS JSON
+      * TEXT) AND BANDS IT - CLEARLY LOW, CLEARLY HIGH, OR TOO CLOSE
+      * TO THE DECISION BOUNDARY TO LEAVE TO THE MODEL ALONE.
+
+           move '0' to WS-PROB-INT-TEXT.
+           move '0000' to WS-PROB-DEC-TEXT.
+
+           UNSTRING ws-probability-1 delimited by '.'
+               into WS-PROB-INT-TEXT
+                    WS-PROB-DEC-TEXT
+           END-UNSTRING.
+
+           INSPECT WS-PROB-DEC-TEXT REPLACING ALL SPACE BY '0'.
+
+           move WS-PROB-INT-TEXT to WS-PROB-INT.
+           move WS-PROB-DEC-TEXT to WS-PROB-DEC.
+
+           IF WS-PROB-VALUE < WS-RISK-LOW-BOUND
+              SET WS-RISK-BAND-LOW TO TRUE
+           ELSE
+              IF WS-PROB-VALUE > WS-RISK-HIGH-BOUND
+                 SET WS-RISK-BAND-HIGH TO TRUE
+              ELSE
+                 SET WS-RISK-BAND-MEDIUM TO TRUE
+              END-IF
+           END-IF.
+
+       0515-CALC-RISK-BAND-END. EXIT.
+
+      *****************
+       0520-PARSE-MODEL-INFO.
+      *****************
+      * PULLS THE MODEL NAME/VERSION AND THE SHAPE OF ITS OUTPUT
+      * TENSOR OUT OF THE RESPONSE, THE SAME WAY THE REST OF THIS
+      * PARAGRAPH PULLS LOAN_STATUS AND THE PROBABILITY SCORES, SO A
+      * DECISION CAN BE TRACED BACK TO EXACTLY WHICH MODEL/VERSION
+      * PRODUCED IT FOR MODEL-RISK GOVERNANCE.
+
+           UNSTRING ws-recdata delimited by '"model":'
+               into ws-str4
+                    WS-PARSE-RAW
+           END-UNSTRING.
+           UNSTRING WS-PARSE-RAW delimited by ',' or '}'
+               into ws-model
+           END-UNSTRING.
+
+           UNSTRING ws-recdata delimited by '"version":'
+               into ws-str4
+                    WS-PARSE-RAW
+           END-UNSTRING.
+           UNSTRING WS-PARSE-RAW delimited by ',' or '}'
+               into ws-version
+           END-UNSTRING.
+
+           UNSTRING ws-recdata delimited by '"outputs":'
+               into ws-str4
+                    WS-PARSE-RAW
+           END-UNSTRING.
+           UNSTRING WS-PARSE-RAW delimited by ',' or '}'
+               into ws-outputs
+           END-UNSTRING.
+
+           UNSTRING ws-recdata delimited by '"datatype":'
+               into ws-str4
+                    WS-PARSE-RAW
+           END-UNSTRING.
+           UNSTRING WS-PARSE-RAW delimited by ',' or '}'
+               into ws-datatype
+           END-UNSTRING.
+
+           UNSTRING ws-recdata delimited by '"shape":'
+               into ws-str4
+                    WS-PARSE-RAW
+           END-UNSTRING.
+           UNSTRING WS-PARSE-RAW delimited by ',' or '}'
+               into ws-shape
+           END-UNSTRING.
+
+       0520-PARSE-MODEL-INFO-END. EXIT.
+
       ***************
        0600-CICS-RET.
       ***************
@@ -227,6 +936,10 @@
       ***************
        0700-CHK-RESP.
       ***************
+      * A FAILING RESP IS CLASSIFIED BY 0710-CLASSIFY-RESP. A
+      * MOMENTARY CONNECTION HICCUP ON WEB OPEN/WEB CONVERSE IS LEFT
+      * FOR THE CALLER'S RETRY LOOP; ANYTHING ELSE STILL ABENDS THE
+      * TRANSACTION VIA EXEC CICS RETURN, AS BEFORE.
 
             MOVE SPACES     TO WS-MESSAGE
             IF WS-RESP NOT EQUAL ZERO
@@ -241,10 +954,33 @@
                END-STRING
                display 'failure for ' ws-step
                display ws-message
-               EXEC CICS RETURN
-               END-EXEC
+               PERFORM 0710-CLASSIFY-RESP
+               IF WS-RESP-HARD
+                  EXEC CICS RETURN
+                  END-EXEC
+               END-IF
             else
+               SET WS-RESP-OK TO TRUE
                DISPLAY 'SUCCESS FOR ' WS-STEP
             end-if.
 
-       0700-CHK-RESP-END. EXIT.
\ No newline at end of file
+       0700-CHK-RESP-END. EXIT.
+
+      *****************
+       0710-CLASSIFY-RESP.
+      *****************
+      * SORTS A FAILING RESP INTO A MOMENTARY CONNECTION HICCUP, WHICH
+      * THE CALLER RETRIES, OR ANYTHING ELSE, WHICH STILL ABENDS THE
+      * TRANSACTION AS IT ALWAYS HAS. ONLY THE WEB OPEN AND WEB
+      * CONVERSE STEPS ARE EVER TREATED AS RETRYABLE - A FAILURE ON
+      * ASSIGN APPLID, WEB CLOSE, OR THE CRAAUDIT WRITE IS ALWAYS
+      * HARD.
+
+           IF (WS-STEP(1:8) = 'web open' OR
+               WS-STEP(1:12) = 'WEB CONVERSE')
+              SET WS-RESP-TRANSIENT TO TRUE
+           ELSE
+              SET WS-RESP-HARD TO TRUE
+           END-IF.
+
+       0710-CLASSIFY-RESP-END. EXIT.
\ No newline at end of file
